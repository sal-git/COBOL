@@ -0,0 +1,16 @@
+*> DIGPAIR.CPY
+*> Shared digit-pair / quantity-extension working-storage layout.
+*> Pulled out of Multiplication_two_digits.cbl so any program that
+*> needs the same "two factors in, one product out" shape (for
+*> example a pricing-extension calculator doing quantity times unit
+*> price) can COPY it instead of re-typing the fields with
+*> potentially different PIC clauses.
+*> Digit_1/Digit_2/Product are signed so a negative adjustment
+*> factor keeps its sign through the calculation instead of being
+*> silently treated as positive.
+    05  Digit_1         PIC S9(5)  SIGN IS TRAILING SEPARATE CHARACTER
+                                    VALUE ZEROS.
+    05  Digit_2         PIC S9(5)  SIGN IS TRAILING SEPARATE CHARACTER
+                                    VALUE ZEROS.
+    05  Product         PIC S9(10) SIGN IS TRAILING SEPARATE CHARACTER
+                                    VALUE ZEROS.
