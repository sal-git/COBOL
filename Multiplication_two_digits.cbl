@@ -2,24 +2,498 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Multiplication_two_digits.
 AUTHOR. Stephen.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DIGIT-PAIRS-FILE ASSIGN TO "DIGIT-PAIRS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DIGIT-PAIRS-STATUS.
+
+    SELECT PRINT-FILE ASSIGN TO "MULT-REPORT.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+    SELECT MULT-AUDIT-LOG ASSIGN TO "MULT-AUDIT-LOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "MULT-CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
 
 DATA DIVISION.
-  WORKING-STORAGE SECTION.
-    01 Digit_1      PIC 9 VALUE ZEROS. 
-    01 Digit_2      PIC 9 VALUE ZEROS.
-    01 Product      PIC 999 VALUE ZEROS.
+FILE SECTION.
+FD  DIGIT-PAIRS-FILE.
+01  DIGIT-PAIRS-RECORD.
+    05  IN-DIGIT-1          PIC S9(5) SIGN IS TRAILING SEPARATE CHARACTER.
+    05  IN-DIGIT-2          PIC S9(5) SIGN IS TRAILING SEPARATE CHARACTER.
+    05  FILLER              PIC X(68).
+
+FD  PRINT-FILE.
+01  PRINT-RECORD            PIC X(80).
+
+FD  MULT-AUDIT-LOG.
+01  MULT-AUDIT-LOG-RECORD.
+    05  AL-DIGIT-1          PIC S9(5) SIGN IS TRAILING SEPARATE CHARACTER.
+    05  AL-DIGIT-2          PIC S9(5) SIGN IS TRAILING SEPARATE CHARACTER.
+    05  AL-PRODUCT          PIC S9(10) SIGN IS TRAILING SEPARATE CHARACTER.
+    05  AL-RUN-DATE         PIC 9(8).
+    05  AL-RUN-TIME         PIC 9(8).
+    05  AL-OPERATOR-ID      PIC X(8).
+    05  AL-STATUS           PIC X(4).
+    05  AL-OPERATION        PIC X(8).
+    05  AL-FILLER           PIC X(21).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CP-RECORDS-PROCESSED    PIC 9(7).
+    05  CP-RUN-DATE             PIC 9(8).
+    05  CP-RUN-TIME             PIC 9(8).
+    05  CP-PRODUCT-SUM          PIC S9(12) SIGN IS TRAILING SEPARATE
+                                            CHARACTER.
+    05  CP-MAX-PRODUCT          PIC S9(10) SIGN IS TRAILING SEPARATE
+                                            CHARACTER.
+    05  CP-MIN-PRODUCT          PIC S9(10) SIGN IS TRAILING SEPARATE
+                                            CHARACTER.
+    05  CP-FILLER               PIC X(22).
+
+WORKING-STORAGE SECTION.
+    01  DIGIT-PAIR-FIELDS.
+        COPY DIGPAIR.
+
+    01  WS-DIGIT-PAIRS-STATUS   PIC XX VALUE SPACES.
+    01  WS-PRINT-FILE-STATUS    PIC XX VALUE SPACES.
+    01  WS-AUDIT-LOG-STATUS     PIC XX VALUE SPACES.
+    01  WS-CHECKPOINT-STATUS    PIC XX VALUE SPACES.
+
+    01  WS-CURRENT-DATE-TIME.
+        05  WS-CDT-DATE         PIC 9(8).
+        05  WS-CDT-TIME         PIC 9(8).
+        05  FILLER              PIC X(5).
+
+    01  WS-RUN-MODE-PARM        PIC X(40) VALUE SPACES.
+    01  WS-PARM-MODE            PIC X(8)  VALUE SPACES.
+    01  WS-PARM-TOKENS.
+        05  WS-PARM-TOKEN       PIC X(8) OCCURS 3 TIMES VALUE SPACES.
+    01  WS-PARM-IDX             PIC 9 VALUE 1.
+
+    01  WS-OPERATOR-ID          PIC X(8)  VALUE SPACES.
+
+    01  WS-RUN-MODE-SWITCH      PIC X VALUE "I".
+        88  WS-BATCH-MODE       VALUE "B".
+        88  WS-INTERACTIVE-MODE VALUE "I".
+
+    01  WS-RESTART-SWITCH       PIC X VALUE "N".
+        88  WS-RESTART-MODE     VALUE "Y".
+
+    01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+    01  WS-RESTART-SKIP-COUNT   PIC 9(7) VALUE ZERO.
+    01  WS-SKIP-COUNTER         PIC 9(7) VALUE ZERO.
+
+    01  WS-CHECKPOINT-EOF-SWITCH PIC X VALUE "N".
+        88  WS-CHECKPOINT-EOF    VALUE "Y".
+
+    01  WS-EOF-SWITCH           PIC X VALUE "N".
+        88  WS-EOF              VALUE "Y".
+
+    01  WS-DIGIT-1-INPUT        PIC X(6) VALUE SPACES.
+    01  WS-DIGIT-2-INPUT        PIC X(6) VALUE SPACES.
+    01  WS-NUMVAL-CHECK         PIC S9(4) VALUE ZERO.
+
+    01  WS-SIZE-ERROR-SWITCH    PIC X VALUE "N".
+        88  WS-SIZE-ERROR       VALUE "Y" WHEN SET TO FALSE IS "N".
+
+    01  WS-DIVIDE-REMAINDER     PIC S9(5) SIGN IS TRAILING SEPARATE
+                                           CHARACTER VALUE ZERO.
+
+    01  WS-DISPLAY-RESULT       PIC -Z(9)9.
+    01  WS-DISPLAY-REMAINDER    PIC -ZZZZ9.
+
+    01  WS-NUMERIC-OK-SWITCH    PIC X VALUE "N".
+        88  WS-NUMERIC-OK       VALUE "Y".
+
+    01  WS-MENU-CHOICE          PIC X VALUE SPACE.
+        88  WS-OP-ADD           VALUE "1".
+        88  WS-OP-SUBTRACT      VALUE "2".
+        88  WS-OP-MULTIPLY      VALUE "3".
+        88  WS-OP-DIVIDE        VALUE "4".
+
+    01  WS-OP-NAME              PIC X(8) VALUE SPACES.
+
+    01  WS-PAIR-COUNT           PIC 9(7)   VALUE ZERO.
+    01  WS-PRODUCT-SUM          PIC S9(12) VALUE ZERO.
+    01  WS-MAX-PRODUCT          PIC S9(10) VALUE -9999999999.
+    01  WS-MIN-PRODUCT          PIC S9(10) VALUE 9999999999.
 
-*So, I don't know if it's standard to name the variables
-*in camalStyle or snake_style. Going with snake because it feels
-*right with COBOL lol
+    01  WS-SUMMARY-LINE-1.
+        05  FILLER              PIC X(23) VALUE "TOTAL PAIRS PROCESSED: ".
+        05  WS-SL-PAIR-COUNT    PIC ZZZZZZ9.
+        05  FILLER              PIC X(50) VALUE SPACES.
 
-*The multiplication line feels SQL esque, in that it is like a sentence      
+    01  WS-SUMMARY-LINE-2.
+        05  FILLER              PIC X(21) VALUE "SUM OF PRODUCTS:     ".
+        05  WS-SL-PRODUCT-SUM   PIC -Z(11)9.
+        05  FILLER              PIC X(46) VALUE SPACES.
+
+    01  WS-SUMMARY-LINE-3.
+        05  FILLER              PIC X(21) VALUE "HIGHEST PRODUCT:     ".
+        05  WS-SL-MAX-PRODUCT   PIC -Z(9)9.
+        05  FILLER              PIC X(48) VALUE SPACES.
+
+    01  WS-SUMMARY-LINE-4.
+        05  FILLER              PIC X(21) VALUE "LOWEST PRODUCT:      ".
+        05  WS-SL-MIN-PRODUCT   PIC -Z(9)9.
+        05  FILLER              PIC X(48) VALUE SPACES.
+
+    01  WS-PRINT-LINE.
+        05  FILLER              PIC X(6)  VALUE "PAIR: ".
+        05  WS-PL-DIGIT-1       PIC -ZZZZ9.
+        05  FILLER              PIC X(6)  VALUE " X    ".
+        05  WS-PL-DIGIT-2       PIC -ZZZZ9.
+        05  FILLER              PIC X(10) VALUE " PRODUCT: ".
+        05  WS-PL-PRODUCT       PIC -Z(9)9.
+        05  FILLER              PIC X(35) VALUE SPACES.
+
+    01  WS-ERROR-LINE.
+        05  FILLER              PIC X(6)  VALUE "PAIR: ".
+        05  WS-EL-DIGIT-1       PIC -ZZZZ9.
+        05  FILLER              PIC X(6)  VALUE " X    ".
+        05  WS-EL-DIGIT-2       PIC -ZZZZ9.
+        05  FILLER              PIC X(10) VALUE " PRODUCT: ".
+        05  FILLER              PIC X(11) VALUE "** REJECTED".
+        05  FILLER              PIC X(35) VALUE SPACES.
+
+*> So, I don't know if it's standard to name the variables
+*> in camalStyle or snake_style. Going with snake because it feels
+*> right with COBOL lol
+
+*> The multiplication line feels SQL esque, in that it is like a sentence
 
 PROCEDURE DIVISION.
-  DISPLAY "Enter first digit (1 digit): " WITH NO ADVANCING.
-  ACCEPT Digit_1.
-  DISPLAY "Enter second digit (1 digit): " WITH NO ADVANCING.
-  ACCEPT Digit_2.
-  MULTIPLY Digit_1 BY Digit_2 GIVING Product.
-  DISPLAY "PRODUCT IS... = ", Product. 
-  STOP RUN. 
+000-MAIN-CONTROL.
+    PERFORM 100-DETERMINE-RUN-MODE.
+    OPEN EXTEND MULT-AUDIT-LOG.
+    IF WS-AUDIT-LOG-STATUS NOT = "00"
+        OPEN OUTPUT MULT-AUDIT-LOG
+    END-IF.
+    IF WS-BATCH-MODE
+        PERFORM 300-BATCH-PROCESS
+    ELSE
+        PERFORM 200-INTERACTIVE-PROCESS
+    END-IF.
+    CLOSE MULT-AUDIT-LOG.
+    STOP RUN.
+
+100-DETERMINE-RUN-MODE.
+    ACCEPT WS-RUN-MODE-PARM FROM COMMAND-LINE.
+    UNSTRING WS-RUN-MODE-PARM DELIMITED BY ALL SPACE
+        INTO WS-PARM-MODE
+             WS-PARM-TOKEN(1) WS-PARM-TOKEN(2) WS-PARM-TOKEN(3)
+    END-UNSTRING.
+    IF WS-PARM-MODE = "BATCH"
+        SET WS-BATCH-MODE TO TRUE
+    ELSE
+        SET WS-INTERACTIVE-MODE TO TRUE
+    END-IF.
+    PERFORM VARYING WS-PARM-IDX FROM 1 BY 1 UNTIL WS-PARM-IDX > 3
+        PERFORM 105-CLASSIFY-PARM-TOKEN
+    END-PERFORM.
+    IF WS-BATCH-MODE AND WS-OPERATOR-ID = SPACES
+        MOVE "BATCH" TO WS-OPERATOR-ID
+    END-IF.
+
+105-CLASSIFY-PARM-TOKEN.
+    IF WS-PARM-TOKEN(WS-PARM-IDX) = "RESTART "
+        SET WS-RESTART-MODE TO TRUE
+    ELSE
+        MOVE FUNCTION TEST-NUMVAL(WS-PARM-TOKEN(WS-PARM-IDX))
+            TO WS-NUMVAL-CHECK
+        IF WS-NUMVAL-CHECK = 0
+                AND FUNCTION NUMVAL(WS-PARM-TOKEN(WS-PARM-IDX)) > ZERO
+            MOVE FUNCTION NUMVAL(WS-PARM-TOKEN(WS-PARM-IDX))
+                TO WS-CHECKPOINT-INTERVAL
+        ELSE
+            IF WS-PARM-TOKEN(WS-PARM-IDX) NOT = SPACES
+                MOVE WS-PARM-TOKEN(WS-PARM-IDX) TO WS-OPERATOR-ID
+            END-IF
+        END-IF
+    END-IF.
+
+200-INTERACTIVE-PROCESS.
+    PERFORM 201-GET-OPERATOR-ID.
+    PERFORM 205-GET-OPERATION.
+    PERFORM 210-GET-DIGIT-1.
+    PERFORM 220-GET-DIGIT-2.
+    SET WS-SIZE-ERROR TO FALSE.
+    MOVE ZERO TO WS-DIVIDE-REMAINDER.
+    EVALUATE TRUE
+        WHEN WS-OP-ADD
+            ADD Digit_1 TO Digit_2 GIVING Product
+                ON SIZE ERROR
+                    SET WS-SIZE-ERROR TO TRUE
+            END-ADD
+        WHEN WS-OP-SUBTRACT
+            SUBTRACT Digit_2 FROM Digit_1 GIVING Product
+                ON SIZE ERROR
+                    SET WS-SIZE-ERROR TO TRUE
+            END-SUBTRACT
+        WHEN WS-OP-MULTIPLY
+            MULTIPLY Digit_1 BY Digit_2 GIVING Product
+                ON SIZE ERROR
+                    SET WS-SIZE-ERROR TO TRUE
+            END-MULTIPLY
+        WHEN WS-OP-DIVIDE
+            DIVIDE Digit_1 BY Digit_2 GIVING Product ROUNDED
+                ON SIZE ERROR
+                    SET WS-SIZE-ERROR TO TRUE
+            END-DIVIDE
+            IF NOT WS-SIZE-ERROR
+                MOVE FUNCTION MOD(Digit_1, Digit_2) TO WS-DIVIDE-REMAINDER
+            END-IF
+    END-EVALUATE.
+    IF WS-SIZE-ERROR
+        DISPLAY "OPERATOR " WS-OPERATOR-ID
+            ": ERROR - CALCULATION REJECTED - OVERFLOW OR DIVIDE BY ZERO"
+    ELSE
+        MOVE Product TO WS-DISPLAY-RESULT
+        DISPLAY "OPERATOR " WS-OPERATOR-ID ": "
+            WS-OP-NAME, " RESULT IS... = ", WS-DISPLAY-RESULT
+        IF WS-OP-DIVIDE AND WS-DIVIDE-REMAINDER NOT = ZERO
+            MOVE WS-DIVIDE-REMAINDER TO WS-DISPLAY-REMAINDER
+            DISPLAY "  (ROUNDED TO NEAREST WHOLE NUMBER - EXACT "
+                "REMAINDER WAS " WS-DISPLAY-REMAINDER ")"
+        END-IF
+    END-IF.
+    PERFORM 900-WRITE-AUDIT-RECORD.
+
+201-GET-OPERATOR-ID.
+    MOVE SPACES TO WS-OPERATOR-ID.
+    PERFORM UNTIL WS-OPERATOR-ID NOT = SPACES
+        DISPLAY "Enter operator ID: " WITH NO ADVANCING
+        ACCEPT WS-OPERATOR-ID
+    END-PERFORM.
+
+205-GET-OPERATION.
+    MOVE SPACE TO WS-MENU-CHOICE.
+    PERFORM UNTIL WS-OP-ADD OR WS-OP-SUBTRACT OR WS-OP-MULTIPLY
+            OR WS-OP-DIVIDE
+        DISPLAY "1. Add"
+        DISPLAY "2. Subtract"
+        DISPLAY "3. Multiply"
+        DISPLAY "4. Divide"
+        DISPLAY "Choose an operation (1-4): " WITH NO ADVANCING
+        ACCEPT WS-MENU-CHOICE
+        IF NOT (WS-OP-ADD OR WS-OP-SUBTRACT OR WS-OP-MULTIPLY
+                OR WS-OP-DIVIDE)
+            DISPLAY "Invalid choice - please enter 1, 2, 3, or 4."
+        END-IF
+    END-PERFORM.
+    EVALUATE TRUE
+        WHEN WS-OP-ADD
+            MOVE "ADD" TO WS-OP-NAME
+        WHEN WS-OP-SUBTRACT
+            MOVE "SUBTRACT" TO WS-OP-NAME
+        WHEN WS-OP-MULTIPLY
+            MOVE "MULTIPLY" TO WS-OP-NAME
+        WHEN WS-OP-DIVIDE
+            MOVE "DIVIDE" TO WS-OP-NAME
+    END-EVALUATE.
+
+210-GET-DIGIT-1.
+    MOVE SPACES TO WS-DIGIT-1-INPUT.
+    MOVE "N" TO WS-NUMERIC-OK-SWITCH.
+    PERFORM UNTIL WS-NUMERIC-OK
+        DISPLAY "Enter first number (up to 5 digits, optional leading -): "
+            WITH NO ADVANCING
+        ACCEPT WS-DIGIT-1-INPUT
+        MOVE FUNCTION TEST-NUMVAL(WS-DIGIT-1-INPUT) TO WS-NUMVAL-CHECK
+        IF WS-NUMVAL-CHECK = 0
+            COMPUTE Digit_1 = FUNCTION NUMVAL(WS-DIGIT-1-INPUT)
+                ON SIZE ERROR
+                    DISPLAY "Invalid entry - out of range, please re-enter."
+                    MOVE SPACES TO WS-DIGIT-1-INPUT
+                NOT ON SIZE ERROR
+                    SET WS-NUMERIC-OK TO TRUE
+            END-COMPUTE
+        ELSE
+            DISPLAY "Invalid entry - numeric only, please re-enter."
+            MOVE SPACES TO WS-DIGIT-1-INPUT
+        END-IF
+    END-PERFORM.
+
+220-GET-DIGIT-2.
+    MOVE SPACES TO WS-DIGIT-2-INPUT.
+    MOVE "N" TO WS-NUMERIC-OK-SWITCH.
+    PERFORM UNTIL WS-NUMERIC-OK
+        DISPLAY "Enter second number (up to 5 digits, optional leading -): "
+            WITH NO ADVANCING
+        ACCEPT WS-DIGIT-2-INPUT
+        MOVE FUNCTION TEST-NUMVAL(WS-DIGIT-2-INPUT) TO WS-NUMVAL-CHECK
+        IF WS-NUMVAL-CHECK = 0
+            COMPUTE Digit_2 = FUNCTION NUMVAL(WS-DIGIT-2-INPUT)
+                ON SIZE ERROR
+                    DISPLAY "Invalid entry - out of range, please re-enter."
+                    MOVE SPACES TO WS-DIGIT-2-INPUT
+                NOT ON SIZE ERROR
+                    SET WS-NUMERIC-OK TO TRUE
+            END-COMPUTE
+        ELSE
+            DISPLAY "Invalid entry - numeric only, please re-enter."
+            MOVE SPACES TO WS-DIGIT-2-INPUT
+        END-IF
+    END-PERFORM.
+
+300-BATCH-PROCESS.
+    MOVE "MULTIPLY" TO WS-OP-NAME.
+    IF WS-RESTART-MODE
+        PERFORM 350-READ-LAST-CHECKPOINT
+    END-IF.
+    OPEN INPUT DIGIT-PAIRS-FILE.
+    IF WS-DIGIT-PAIRS-STATUS NOT = "00"
+        DISPLAY "ERROR: UNABLE TO OPEN DIGIT-PAIRS.DAT - STATUS "
+            WS-DIGIT-PAIRS-STATUS
+        STOP RUN
+    END-IF.
+    IF WS-RESTART-MODE
+        OPEN EXTEND PRINT-FILE
+        IF WS-PRINT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT PRINT-FILE
+        END-IF
+        OPEN EXTEND CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS NOT = "00"
+            OPEN OUTPUT CHECKPOINT-FILE
+        END-IF
+        PERFORM 360-SKIP-PROCESSED-RECORDS
+    ELSE
+        OPEN OUTPUT PRINT-FILE
+        IF WS-PRINT-FILE-STATUS NOT = "00"
+            DISPLAY "ERROR: UNABLE TO OPEN MULT-REPORT.PRT - STATUS "
+                WS-PRINT-FILE-STATUS
+            STOP RUN
+        END-IF
+        OPEN OUTPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS NOT = "00"
+            DISPLAY "ERROR: UNABLE TO OPEN MULT-CHECKPOINT.DAT - STATUS "
+                WS-CHECKPOINT-STATUS
+            STOP RUN
+        END-IF
+        PERFORM 310-READ-PAIR
+    END-IF.
+    PERFORM UNTIL WS-EOF
+        MOVE IN-DIGIT-1 TO Digit_1
+        MOVE IN-DIGIT-2 TO Digit_2
+        SET WS-SIZE-ERROR TO FALSE
+        MULTIPLY Digit_1 BY Digit_2 GIVING Product
+            ON SIZE ERROR
+                SET WS-SIZE-ERROR TO TRUE
+        END-MULTIPLY
+        IF WS-SIZE-ERROR
+            PERFORM 325-WRITE-ERROR-LINE
+        ELSE
+            PERFORM 320-WRITE-DETAIL-LINE
+            PERFORM 330-ACCUMULATE-TOTALS
+        END-IF
+        PERFORM 900-WRITE-AUDIT-RECORD
+        ADD 1 TO WS-PAIR-COUNT
+        PERFORM 370-CHECKPOINT-IF-DUE
+        PERFORM 310-READ-PAIR
+    END-PERFORM.
+    PERFORM 340-WRITE-SUMMARY.
+    CLOSE DIGIT-PAIRS-FILE.
+    CLOSE PRINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+310-READ-PAIR.
+    READ DIGIT-PAIRS-FILE
+        AT END
+            SET WS-EOF TO TRUE
+    END-READ.
+
+350-READ-LAST-CHECKPOINT.
+    MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-STATUS = "00"
+        PERFORM UNTIL WS-CHECKPOINT-EOF
+            READ CHECKPOINT-FILE
+                AT END
+                    SET WS-CHECKPOINT-EOF TO TRUE
+                NOT AT END
+                    MOVE CP-RECORDS-PROCESSED TO WS-RESTART-SKIP-COUNT
+                    MOVE CP-RECORDS-PROCESSED TO WS-PAIR-COUNT
+                    MOVE CP-PRODUCT-SUM TO WS-PRODUCT-SUM
+                    MOVE CP-MAX-PRODUCT TO WS-MAX-PRODUCT
+                    MOVE CP-MIN-PRODUCT TO WS-MIN-PRODUCT
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+360-SKIP-PROCESSED-RECORDS.
+    MOVE ZERO TO WS-SKIP-COUNTER.
+    PERFORM 310-READ-PAIR.
+    PERFORM UNTIL WS-EOF OR WS-SKIP-COUNTER >= WS-RESTART-SKIP-COUNT
+        ADD 1 TO WS-SKIP-COUNTER
+        PERFORM 310-READ-PAIR
+    END-PERFORM.
+
+370-CHECKPOINT-IF-DUE.
+    IF FUNCTION MOD(WS-PAIR-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+        MOVE WS-PAIR-COUNT TO CP-RECORDS-PROCESSED
+        MOVE WS-PRODUCT-SUM TO CP-PRODUCT-SUM
+        MOVE WS-MAX-PRODUCT TO CP-MAX-PRODUCT
+        MOVE WS-MIN-PRODUCT TO CP-MIN-PRODUCT
+        MOVE WS-CDT-DATE TO CP-RUN-DATE
+        MOVE WS-CDT-TIME TO CP-RUN-TIME
+        MOVE SPACES TO CP-FILLER
+        WRITE CHECKPOINT-RECORD
+    END-IF.
+
+320-WRITE-DETAIL-LINE.
+    MOVE Digit_1 TO WS-PL-DIGIT-1.
+    MOVE Digit_2 TO WS-PL-DIGIT-2.
+    MOVE Product TO WS-PL-PRODUCT.
+    MOVE WS-PRINT-LINE TO PRINT-RECORD.
+    WRITE PRINT-RECORD.
+
+325-WRITE-ERROR-LINE.
+    MOVE Digit_1 TO WS-EL-DIGIT-1.
+    MOVE Digit_2 TO WS-EL-DIGIT-2.
+    MOVE WS-ERROR-LINE TO PRINT-RECORD.
+    WRITE PRINT-RECORD.
+
+330-ACCUMULATE-TOTALS.
+    ADD Product TO WS-PRODUCT-SUM.
+    IF Product > WS-MAX-PRODUCT
+        MOVE Product TO WS-MAX-PRODUCT
+    END-IF.
+    IF Product < WS-MIN-PRODUCT
+        MOVE Product TO WS-MIN-PRODUCT
+    END-IF.
+
+340-WRITE-SUMMARY.
+    MOVE WS-PAIR-COUNT TO WS-SL-PAIR-COUNT.
+    MOVE WS-PRODUCT-SUM TO WS-SL-PRODUCT-SUM.
+    MOVE WS-MAX-PRODUCT TO WS-SL-MAX-PRODUCT.
+    MOVE WS-MIN-PRODUCT TO WS-SL-MIN-PRODUCT.
+    WRITE PRINT-RECORD FROM WS-SUMMARY-LINE-1.
+    WRITE PRINT-RECORD FROM WS-SUMMARY-LINE-2.
+    WRITE PRINT-RECORD FROM WS-SUMMARY-LINE-3.
+    WRITE PRINT-RECORD FROM WS-SUMMARY-LINE-4.
+
+900-WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+    MOVE Digit_1 TO AL-DIGIT-1.
+    MOVE Digit_2 TO AL-DIGIT-2.
+    MOVE Product TO AL-PRODUCT.
+    MOVE WS-CDT-DATE TO AL-RUN-DATE.
+    MOVE WS-CDT-TIME TO AL-RUN-TIME.
+    MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+    IF WS-SIZE-ERROR
+        MOVE "ERR" TO AL-STATUS
+    ELSE
+        MOVE "OK" TO AL-STATUS
+    END-IF.
+    MOVE WS-OP-NAME TO AL-OPERATION.
+    MOVE SPACES TO AL-FILLER.
+    WRITE MULT-AUDIT-LOG-RECORD.
